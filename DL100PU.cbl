@@ -0,0 +1,236 @@
+000050*****************************************************************
+000100* PROGRAM-ID   : DL100PU
+000200* AUTHOR       : BRANTA
+000300* INSTALLATION : DAILY LEDGER BATCH SUITE
+000400* DATE-WRITTEN : 2026-08-09
+000500*
+000600* REMARKS.
+000700*     STANDALONE MAINTENANCE PROGRAM FOR THE DL100 RUN PARAMETER
+000800*     FILE.  READS THE CURRENT DL100PM PARAMETER RECORD, APPLIES A
+000900*     SINGLE MAINTENANCE TRANSACTION CARRYING THE NEW RUN LABEL
+001000*     AND CHECKPOINT INTERVAL, WRITES THE UPDATED PARAMETER RECORD
+001100*     BACK OUT, AND LOGS THE BEFORE AND AFTER VALUES TO A
+001200*     MAINTENANCE LOG.  THIS LETS OPERATIONS CHANGE THE RUN LABEL
+001300*     WITHOUT A RECOMPILE OF COBOL1.
+001400*
+001500* MODIFICATION HISTORY.
+001600*     2026-08-09  BAB  ORIGINAL VERSION.
+001650*****************************************************************
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. DL100PU.
+001900 AUTHOR. BRANTA.
+002000 INSTALLATION. DAILY LEDGER BATCH SUITE.
+002100 DATE-WRITTEN. 2026-08-09.
+002200 DATE-COMPILED.
+002300
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-370.
+002700 OBJECT-COMPUTER. IBM-370.
+002800
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100*****************************************************************
+003200* CURRENT PARAMETER VALUES, READ THEN REWRITTEN WITH THE NEW
+003300* VALUES FROM THE MAINTENANCE TRANSACTION.
+003400*****************************************************************
+003500     SELECT DL100-PARMFILE ASSIGN TO PARMIO
+003600         ORGANIZATION IS SEQUENTIAL
+003700         FILE STATUS IS DL100-PARMFILE-STATUS.
+003800
+003900*****************************************************************
+004000* ONE MAINTENANCE TRANSACTION SUPPLIED BY OPERATIONS.
+004100*****************************************************************
+004200     SELECT DL100-MAINTFILE ASSIGN TO MAINTIN
+004300         ORGANIZATION IS SEQUENTIAL
+004400         FILE STATUS IS DL100-MAINTFILE-STATUS.
+004500
+004600*****************************************************************
+004700* BEFORE/AFTER MAINTENANCE LOG - PART OF THE STANDING AUDIT
+004800* TRAIL, OPENED EXTEND SO EVERY CHANGE ADDS ANOTHER RECORD.
+004900*****************************************************************
+005000     SELECT DL100-MAINTLOG ASSIGN TO MAINTLOG
+005100         ORGANIZATION IS SEQUENTIAL
+005200         FILE STATUS IS DL100-MAINTLOG-STATUS.
+005300
+005400 DATA DIVISION.
+005500 FILE SECTION.
+005600 FD  DL100-PARMFILE
+005700     LABEL RECORDS ARE STANDARD
+005800     RECORD CONTAINS 80 CHARACTERS
+005900     RECORDING MODE IS F.
+006000     COPY DL100PM.
+006100
+006200 FD  DL100-MAINTFILE
+006300     LABEL RECORDS ARE STANDARD
+006400     RECORD CONTAINS 80 CHARACTERS
+006500     RECORDING MODE IS F.
+006600     COPY DL100MU.
+006700
+006800 FD  DL100-MAINTLOG
+006900     LABEL RECORDS ARE STANDARD
+007000     RECORD CONTAINS 100 CHARACTERS
+007100     RECORDING MODE IS F.
+007200     COPY DL100ML.
+007300
+007400 WORKING-STORAGE SECTION.
+007700 77  DL100PU-MAINT-EOF-SW            PIC X(01) VALUE 'N'.
+007800     88  DL100PU-MAINT-EOF                   VALUE 'Y'.
+007810 77  DL100PU-MAINTFILE-OPEN-SW       PIC X(01) VALUE 'N'.
+007820     88  DL100PU-MAINTFILE-OPEN              VALUE 'Y'.
+007830 77  DL100PU-MAINTLOG-OPEN-SW        PIC X(01) VALUE 'N'.
+007840     88  DL100PU-MAINTLOG-OPEN               VALUE 'Y'.
+007870 77  DL100PU-RETURN-CODE             PIC 9(03) VALUE ZERO.
+007900
+008000 01  DL100PU-FILE-STATUSES.
+008100     05  DL100-PARMFILE-STATUS       PIC X(02) VALUE SPACES.
+008200     05  DL100-MAINTFILE-STATUS      PIC X(02) VALUE SPACES.
+008300     05  DL100-MAINTLOG-STATUS       PIC X(02) VALUE SPACES.
+008400
+008500 01  DL100PU-BEFORE-VALUES.
+008600     05  DL100PU-BEFORE-LABEL        PIC X(30) VALUE SPACES.
+008700     05  DL100PU-BEFORE-CHECKPT      PIC 9(05) VALUE ZERO.
+008800
+008900     COPY DL100LK.
+009000
+009100 PROCEDURE DIVISION.
+009200*****************************************************************
+009300* 0000-MAINLINE.
+009400*****************************************************************
+009500 0000-MAINLINE.
+009600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009700     PERFORM 2000-READ-MAINT-TRANSACTION THRU 2000-EXIT.
+009800     IF NOT DL100PU-MAINT-EOF
+009900         PERFORM 3000-APPLY-MAINTENANCE THRU 3000-EXIT
+010000         PERFORM 4000-LOG-MAINTENANCE THRU 4000-EXIT
+010100     END-IF.
+010200     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+010300     STOP RUN.
+010400
+010500*****************************************************************
+010600* 1000-INITIALIZE - READS THE CURRENT PARAMETER RECORD SO THE
+010700* BEFORE VALUES CAN BE LOGGED, THEN LEAVES THE FILE POSITIONED
+010800* TO BE REWRITTEN.
+010900*****************************************************************
+011000 1000-INITIALIZE.
+011100     OPEN INPUT DL100-PARMFILE.
+011200     MOVE SPACES TO DL100PU-BEFORE-LABEL.
+011300     MOVE ZERO TO DL100PU-BEFORE-CHECKPT.
+011400     READ DL100-PARMFILE
+011500         AT END
+011600             DISPLAY 'DL100I - NO EXISTING PARAMETER RECORD, '
+011700                 'DEFAULTS ASSUMED'
+011800     END-READ.
+011900     IF DL100-PARMFILE-STATUS = '00'
+012000         MOVE DL100PM-RUN-LABEL TO DL100PU-BEFORE-LABEL
+012100         MOVE DL100PM-CHECKPT-INTERVAL TO DL100PU-BEFORE-CHECKPT
+012200     END-IF.
+012300     CLOSE DL100-PARMFILE.
+012400     OPEN INPUT DL100-MAINTFILE.
+012410     IF DL100-MAINTFILE-STATUS NOT = '00'
+012420         DISPLAY 'DL100E - UNABLE TO OPEN MAINTENANCE '
+012430             'TRANSACTION FILE, STATUS=' DL100-MAINTFILE-STATUS
+012440         MOVE 16 TO DL100PU-RETURN-CODE
+012450         SET DL100PU-MAINT-EOF TO TRUE
+012460         GO TO 1000-EXIT
+012470     END-IF.
+012480     SET DL100PU-MAINTFILE-OPEN TO TRUE.
+012500     OPEN EXTEND DL100-MAINTLOG.
+012510     IF DL100-MAINTLOG-STATUS NOT = '00'
+012520         DISPLAY 'DL100E - UNABLE TO OPEN MAINTENANCE LOG, '
+012530             'STATUS=' DL100-MAINTLOG-STATUS
+012540         MOVE 16 TO DL100PU-RETURN-CODE
+012550         SET DL100PU-MAINT-EOF TO TRUE
+012560         GO TO 1000-EXIT
+012570     END-IF.
+012580     SET DL100PU-MAINTLOG-OPEN TO TRUE.
+012600 1000-EXIT.
+012700     EXIT.
+012800
+012900*****************************************************************
+013000* 2000-READ-MAINT-TRANSACTION - ONE TRANSACTION PER RUN.
+013100*****************************************************************
+013200 2000-READ-MAINT-TRANSACTION.
+013300     READ DL100-MAINTFILE
+013400         AT END
+013500             SET DL100PU-MAINT-EOF TO TRUE
+013600             DISPLAY 'DL100I - NO MAINTENANCE TRANSACTION '
+013700                 'SUPPLIED, PARAMETER FILE LEFT UNCHANGED'
+013800     END-READ.
+013900 2000-EXIT.
+014000     EXIT.
+014100
+014200*****************************************************************
+014300* 3000-APPLY-MAINTENANCE - REWRITES THE PARAMETER FILE WITH THE
+014400* NEW VALUES FROM THE MAINTENANCE TRANSACTION.
+014500*****************************************************************
+014600 3000-APPLY-MAINTENANCE.
+014700     MOVE DL100MU-NEW-RUN-LABEL TO DL100PM-RUN-LABEL.
+014800     MOVE DL100MU-NEW-CHECKPT-INT TO DL100PM-CHECKPT-INTERVAL.
+014900     OPEN OUTPUT DL100-PARMFILE.
+014910     IF DL100-PARMFILE-STATUS NOT = '00'
+014920         DISPLAY 'DL100E - UNABLE TO OPEN PARAMETER FILE FOR '
+014930             'REWRITE, STATUS=' DL100-PARMFILE-STATUS
+014940         MOVE 16 TO DL100PU-RETURN-CODE
+014950         GO TO 3000-EXIT
+014960     END-IF.
+015000     WRITE DL100PM-RECORD.
+015010     IF DL100-PARMFILE-STATUS NOT = '00'
+015020         DISPLAY 'DL100E - UNABLE TO WRITE PARAMETER RECORD, '
+015030             'STATUS=' DL100-PARMFILE-STATUS
+015040         MOVE 16 TO DL100PU-RETURN-CODE
+015050         CLOSE DL100-PARMFILE
+015060         GO TO 3000-EXIT
+015070     END-IF.
+015100     CLOSE DL100-PARMFILE.
+015200     DISPLAY 'DL100I - PARAMETER FILE UPDATED'.
+015300     DISPLAY '   RUN LABEL         WAS: ' DL100PU-BEFORE-LABEL.
+015400     DISPLAY '   RUN LABEL         NOW: ' DL100PM-RUN-LABEL.
+015500     DISPLAY '   CHECKPOINT INTERVAL WAS: '
+015600         DL100PU-BEFORE-CHECKPT.
+015700     DISPLAY '   CHECKPOINT INTERVAL NOW: '
+015800         DL100PM-CHECKPT-INTERVAL.
+015900 3000-EXIT.
+016000     EXIT.
+016100
+016200*****************************************************************
+016300* 4000-LOG-MAINTENANCE - BEFORE/AFTER AUDIT RECORD FOR THE
+016400* PARAMETER CHANGE.
+016500*****************************************************************
+016600 4000-LOG-MAINTENANCE.
+016610     IF DL100PU-RETURN-CODE NOT = ZERO
+016620         GO TO 4000-EXIT
+016630     END-IF.
+016700     MOVE 'GETDATE ' TO DL100LK-FUNCTION.
+016800     CALL 'DL100DT' USING DL100LK-PARM-AREA.
+016810     IF DL100LK-RETURN-CODE NOT = ZERO
+016820         DISPLAY 'DL100E - DL100DT REJECTED GETDATE, RC='
+016830             DL100LK-RETURN-CODE
+016840         MOVE 16 TO DL100PU-RETURN-CODE
+016850         GO TO 4000-EXIT
+016860     END-IF.
+016900     MOVE DL100LK-RUN-DATE TO DL100ML-RUN-DATE.
+017000     ACCEPT DL100ML-RUN-TIME FROM TIME.
+017100     MOVE DL100PU-BEFORE-LABEL TO DL100ML-BEFORE-LABEL.
+017200     MOVE DL100PM-RUN-LABEL TO DL100ML-AFTER-LABEL.
+017300     MOVE DL100PU-BEFORE-CHECKPT TO DL100ML-BEFORE-CHECKPT.
+017400     MOVE DL100PM-CHECKPT-INTERVAL TO DL100ML-AFTER-CHECKPT.
+017500     WRITE DL100ML-RECORD.
+017600 4000-EXIT.
+017700     EXIT.
+017800
+017900*****************************************************************
+018000* 9000-TERMINATE.
+018100*****************************************************************
+018200 9000-TERMINATE.
+018210     IF DL100PU-MAINTFILE-OPEN
+018220         CLOSE DL100-MAINTFILE
+018230     END-IF.
+018240     IF DL100PU-MAINTLOG-OPEN
+018250         CLOSE DL100-MAINTLOG
+018260     END-IF.
+018500     MOVE DL100PU-RETURN-CODE TO RETURN-CODE.
+018510     DISPLAY 'DL100I - DL100PU ENDED, RETURN CODE = '
+018520         DL100PU-RETURN-CODE.
+018600 9000-EXIT.
+018700     EXIT.
