@@ -0,0 +1,19 @@
+//DL100PUJ JOB (ACCTNO),'PARM MAINTENANCE',CLASS=A,MSGCLASS=X,
+//            NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JOB     : DL100PUJ
+//* PURPOSE : RUN DL100PU TO CHANGE THE DL100 RUN PARAMETER FILE
+//*           (RUN LABEL / CHECKPOINT INTERVAL) WITHOUT A
+//*           RECOMPILE OF COBOL1.  SUPPLY THE NEW VALUES ON
+//*           MAINTIN AS ONE 80-BYTE RECORD:
+//*               COLS  1-30  NEW RUN LABEL
+//*               COLS 31-35  NEW CHECKPOINT INTERVAL
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=DL100PU
+//STEPLIB  DD DSN=DL100.LOADLIB,DISP=SHR
+//PARMIO   DD DSN=DL100.PARM.FILE,DISP=OLD
+//MAINTIN  DD *
+AUG 2026 BUSINESS RUN         00500
+/*
+//MAINTLOG DD DSN=DL100.PARM.MAINTLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
