@@ -0,0 +1,24 @@
+//DL100JB  JOB (ACCTNO),'DAILY LEDGER',CLASS=A,MSGCLASS=X,
+//            NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* JOB       : DL100JB
+//* PURPOSE   : NIGHTLY DL100 BATCH SUITE, STEP 1 (COBOL1).
+//*
+//* STEP010 RUNS COBOL1 VIA THE DL100J CATALOGED PROCEDURE.
+//* COBOL1 SETS RETURN-CODE AS FOLLOWS:
+//*     0  - CLEAN RUN.
+//*     4  - CLEAN RUN, SOME DETAIL RECORDS REJECTED.
+//*     8  - TRANSACTION FILE DID NOT BALANCE TO ITS TRAILER.
+//*     16 - TRANSACTION FILE COULD NOT BE OPENED / READ.
+//*
+//* STEP020 ONLY RUNS WHEN STEP010 ENDED RC<=4 (CLEAN, OR CLEAN
+//* WITH WARNINGS).  RC=8 OR RC=16 STOPS THE CHAIN HERE SO A BAD
+//* TRANSMISSION DOES NOT CASCADE INTO THE REST OF THE SUITE.
+//*--------------------------------------------------------------
+//STEP010  EXEC DL100J
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(4,LT,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=DL100.DAILY.RPTOUT.GDG(0),DISP=SHR
+//SYSUT2   DD SYSOUT=*
