@@ -0,0 +1,37 @@
+//DL100J   PROC PARMDSN=DL100.PARM.FILE,
+//            TRANDSN=DL100.DAILY.TRANFILE,
+//            AUDTDSN=DL100.AUDIT.LOG,
+//            RPTDSN=DL100.DAILY.RPTOUT.GDG,
+//            CKPDSN=DL100.CKPT.GDG
+//*--------------------------------------------------------------
+//* CATALOGED PROCEDURE : DL100J
+//* PURPOSE             : RUN COBOL1, STEP 1 OF THE NIGHTLY DL100
+//*                       BATCH SUITE.  THE RUN LABEL COMES FROM THE
+//*                       DL100PM RECORD ON PARMIN, NOT FROM THE JCL.
+//*
+//* CKPTIN DEFAULTS TO DUMMY BELOW FOR A NORMAL RUN.  TO RESTART
+//* A FAILED RUN, OVERRIDE IT FROM THE CALLING JOB WITH:
+//*     //STEP010.CKPTIN DD DSN=DL100.CKPT.GDG(0),DISP=SHR
+//* POINTING AT THE CKPTOUT GENERATION THE FAILED RUN PRODUCED, SO
+//* COBOL1 SKIPS PAST THE RECORDS IT ALREADY PROCESSED.
+//*
+//* RPTDSN IS ALSO A GDG BASE, LIKE CKPDSN, SO THIS PROC CAN RUN
+//* NIGHT AFTER NIGHT WITHOUT A DELETE/UNCATALOG STEP AHEAD OF IT.
+//* THE MOST RECENT REPORT IS DL100.DAILY.RPTOUT.GDG(0).
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=COBOL1
+//STEPLIB  DD DSN=DL100.LOADLIB,DISP=SHR
+//PARMIN   DD DSN=&PARMDSN,DISP=SHR
+//TRANIN   DD DSN=&TRANDSN,DISP=SHR
+//AUDITOUT DD DSN=&AUDTDSN,DISP=MOD
+//RPTOUT   DD DSN=&RPTDSN(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FBA,LRECL=132,BLKSIZE=13200)
+//CKPTIN   DD DUMMY
+//CKPTOUT  DD DSN=&CKPDSN(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//         PEND
