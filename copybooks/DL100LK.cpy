@@ -0,0 +1,15 @@
+000100* DL100LK - LINKAGE PARAMETER AREA FOR THE DL100DT SUBPROGRAM.
+000200* SHARED BY EVERY PROGRAM IN THE DL100 SUITE THAT CALLS DL100DT
+000300* FOR RUN-DATE RETRIEVAL OR DETAIL-RECORD EDIT RULES, SO THE
+000400* CALLING SEQUENCE ONLY HAS TO BE DEFINED ONCE.
+000500 01  DL100LK-PARM-AREA.
+000600     05  DL100LK-FUNCTION            PIC X(08).
+000700         88  DL100LK-GET-DATE               VALUE 'GETDATE '.
+000800         88  DL100LK-EDIT-TRAN              VALUE 'EDITTRAN'.
+000900     05  DL100LK-RUN-DATE            PIC 9(08).
+001000     05  DL100LK-TRAN-AMOUNT         PIC S9(09)V99.
+001100     05  DL100LK-TRAN-CODE           PIC X(02).
+001200     05  DL100LK-RULE-RESULT         PIC X(01).
+001300         88  DL100LK-RULE-PASSED            VALUE 'P'.
+001400         88  DL100LK-RULE-FAILED            VALUE 'F'.
+001500     05  DL100LK-RETURN-CODE         PIC 9(03).
