@@ -0,0 +1,12 @@
+000100* DL100ML - PARAMETER MAINTENANCE LOG RECORD LAYOUT.
+000200* ONE RECORD IS WRITTEN BY DL100PU FOR EVERY PARAMETER CHANGE,
+000300* CARRYING BOTH THE BEFORE AND AFTER VALUES FOR THE AUDIT
+000400* TRAIL OPERATIONS NEEDS WHEN A PARAMETER CHANGE IS QUESTIONED.
+000500 01  DL100ML-RECORD.
+000600     05  DL100ML-RUN-DATE            PIC 9(08).
+000700     05  DL100ML-RUN-TIME            PIC 9(08).
+000800     05  DL100ML-BEFORE-LABEL        PIC X(30).
+000900     05  DL100ML-AFTER-LABEL         PIC X(30).
+001000     05  DL100ML-BEFORE-CHECKPT      PIC 9(05).
+001100     05  DL100ML-AFTER-CHECKPT       PIC 9(05).
+001200     05  FILLER                      PIC X(14).
