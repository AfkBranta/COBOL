@@ -0,0 +1,11 @@
+000100* DL100AL - AUDIT LOG RECORD LAYOUT.
+000200* ONE RECORD IS APPENDED TO THE AUDIT FILE AT THE END OF EVERY
+000300* RUN OF ANY PROGRAM IN THE DL100 BATCH SUITE.
+000400 01  DL100AL-RECORD.
+000500     05  DL100AL-PROGRAM-ID          PIC X(08).
+000600     05  DL100AL-RUN-DATE            PIC 9(08).
+000700     05  DL100AL-RUN-TIME            PIC 9(08).
+000800     05  DL100AL-RUN-LABEL           PIC X(30).
+000900     05  DL100AL-DETAIL-COUNT        PIC 9(09).
+001000     05  DL100AL-RETURN-CODE         PIC 9(03).
+001100     05  FILLER                      PIC X(14).
