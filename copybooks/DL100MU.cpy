@@ -0,0 +1,8 @@
+000100* DL100MU - PARAMETER MAINTENANCE TRANSACTION RECORD LAYOUT.
+000200* ONE TRANSACTION PER RUN OF DL100PU.  CARRIES THE NEW RUN
+000300* LABEL AND CHECKPOINT INTERVAL TO BE WRITTEN TO THE DL100PM
+000400* PARAMETER FILE.
+000500 01  DL100MU-RECORD.
+000600     05  DL100MU-NEW-RUN-LABEL       PIC X(30).
+000700     05  DL100MU-NEW-CHECKPT-INT     PIC 9(05).
+000800     05  FILLER                      PIC X(45).
