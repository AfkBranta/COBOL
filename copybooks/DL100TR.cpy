@@ -0,0 +1,19 @@
+000100* DL100TR - DAILY TRANSACTION FILE RECORD LAYOUT.
+000200* ONE PHYSICAL FILE HOLDS A STREAM OF DETAIL RECORDS FOLLOWED
+000300* BY A SINGLE TRAILER RECORD.  DL100TR-REC-TYPE TELLS THE TWO
+000400* APART SO A SINGLE FD / RECORD AREA CAN SERVE BOTH.
+000500 01  DL100TR-RECORD.
+000600     05  DL100TR-REC-TYPE            PIC X(01).
+000700         88  DL100TR-DETAIL                 VALUE 'D'.
+000800         88  DL100TR-TRAILER                VALUE 'T'.
+000900     05  DL100TR-DATA-AREA           PIC X(79).
+001000     05  DL100TR-DETAIL-AREA REDEFINES DL100TR-DATA-AREA.
+001100         10  DL100TR-ACCOUNT-NO      PIC X(10).
+001200         10  DL100TR-TRAN-DATE       PIC 9(08).
+001300         10  DL100TR-TRAN-AMOUNT     PIC S9(09)V99.
+001400         10  DL100TR-TRAN-CODE       PIC X(02).
+001500         10  FILLER                  PIC X(48).
+001600     05  DL100TR-TRAILER-AREA REDEFINES DL100TR-DATA-AREA.
+001700         10  DL100TR-TRAILER-COUNT   PIC 9(09).
+001800         10  DL100TR-TRAILER-HASH    PIC S9(11)V99.
+001900         10  FILLER                  PIC X(57).
