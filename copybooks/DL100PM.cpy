@@ -0,0 +1,8 @@
+000100* DL100PM - RUN PARAMETER FILE RECORD LAYOUT.
+000200* ONE RECORD PER RUN.  KEEPS THE RUN LABEL AND THE CHECKPOINT
+000300* INTERVAL OUTSIDE THE LOAD MODULE SO OPERATIONS CAN CHANGE
+000400* THEM WITHOUT A RECOMPILE.  MAINTAINED BY DL100PU.
+000500 01  DL100PM-RECORD.
+000600     05  DL100PM-RUN-LABEL           PIC X(30).
+000700     05  DL100PM-CHECKPT-INTERVAL    PIC 9(05).
+000800     05  FILLER                      PIC X(45).
