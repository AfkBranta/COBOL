@@ -0,0 +1,10 @@
+000100* DL100CK - CHECKPOINT RECORD LAYOUT.
+000200* WRITTEN EVERY DL100PM-CHECKPT-INTERVAL DETAIL RECORDS SO A
+000300* RESTARTED RUN KNOWS HOW MANY TRANSACTION RECORDS TO RE-READ
+000400* AND DISCARD BEFORE RESUMING REAL PROCESSING.
+000500 01  DL100CK-RECORD.
+000600     05  DL100CK-PROGRAM-ID          PIC X(08).
+000700     05  DL100CK-RECORDS-READ        PIC 9(09).
+000800     05  DL100CK-RUN-DATE            PIC 9(08).
+000900     05  DL100CK-RUN-TIME            PIC 9(08).
+001000     05  FILLER                      PIC X(47).
