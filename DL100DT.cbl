@@ -0,0 +1,99 @@
+000050*****************************************************************
+000100* PROGRAM-ID   : DL100DT
+000200* AUTHOR       : BRANTA
+000300* INSTALLATION : DAILY LEDGER BATCH SUITE
+000400* DATE-WRITTEN : 2026-08-09
+000500*
+000600* REMARKS.
+000700*     SHARED DATE-STAMPING AND DETAIL-RECORD EDIT-RULE SUBPROGRAM
+000800*     FOR THE DL100 BATCH SUITE.  CALLED BY COBOL1 AND INTENDED TO
+000900*     BE CALLED BY EVERY OTHER PROGRAM ADDED TO THE SUITE SO THE
+001000*     SAME RUN-DATE AND BUSINESS-RULE LOGIC ISN'T REIMPLEMENTED IN
+001100*     EACH ONE.  DL100LK-FUNCTION SELECTS THE SERVICE REQUESTED.
+001200*
+001300*         GETDATE  - RETURNS TODAY'S DATE AS CCYYMMDD.
+001400*         EDITTRAN - EDITS A TRANSACTION AMOUNT AND CODE AGAINST
+001500*                    THE SUITE'S BUSINESS RULES.
+001600*
+001700* MODIFICATION HISTORY.
+001800*     2026-08-09  BAB  ORIGINAL VERSION, SPLIT OUT OF COBOL1.
+001850*****************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. DL100DT.
+002100 AUTHOR. BRANTA.
+002200 INSTALLATION. DAILY LEDGER BATCH SUITE.
+002300 DATE-WRITTEN. 2026-08-09.
+002400 DATE-COMPILED.
+002500
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER. IBM-370.
+002900 OBJECT-COMPUTER. IBM-370.
+003000
+003100 DATA DIVISION.
+003200 WORKING-STORAGE SECTION.
+003300 01  DL100DT-VALID-CODES.
+003400     05  FILLER                      PIC X(02) VALUE 'DR'.
+003500     05  FILLER                      PIC X(02) VALUE 'CR'.
+003600     05  FILLER                      PIC X(02) VALUE 'AJ'.
+003700 01  DL100DT-VALID-CODE-TABLE REDEFINES DL100DT-VALID-CODES.
+003800     05  DL100DT-VALID-CODE          PIC X(02) OCCURS 3 TIMES.
+003900 77  DL100DT-CODE-SUBSCRIPT          PIC 9(01) COMP VALUE ZERO.
+004000 77  DL100DT-CODE-FOUND-SW           PIC X(01) VALUE 'N'.
+004100     88  DL100DT-CODE-FOUND                 VALUE 'Y'.
+004200
+004300 LINKAGE SECTION.
+004400     COPY DL100LK.
+004500
+004600 PROCEDURE DIVISION USING DL100LK-PARM-AREA.
+004700 0000-MAINLINE.
+004800     MOVE ZERO TO DL100LK-RETURN-CODE.
+004900     IF DL100LK-GET-DATE
+005000         PERFORM 1000-GET-RUN-DATE THRU 1000-EXIT
+005100     ELSE
+005200         IF DL100LK-EDIT-TRAN
+005300             PERFORM 2000-EDIT-TRANSACTION THRU 2000-EXIT
+005400         ELSE
+005500             MOVE 16 TO DL100LK-RETURN-CODE
+005600         END-IF
+005700     END-IF.
+005800     GOBACK.
+005900
+006000*****************************************************************
+006100* 1000-GET-RUN-DATE - RETURNS THE SYSTEM DATE AS CCYYMMDD.
+006200*****************************************************************
+006300 1000-GET-RUN-DATE.
+006400     ACCEPT DL100LK-RUN-DATE FROM DATE YYYYMMDD.
+006500 1000-EXIT.
+006600     EXIT.
+006700
+006800*****************************************************************
+006900* 2000-EDIT-TRANSACTION - A DETAIL RECORD PASSES WHEN ITS
+007000* AMOUNT IS NOT ZERO AND ITS TRANSACTION CODE IS ONE OF THE
+007100* CODES THE SUITE RECOGNIZES.
+007200*****************************************************************
+007300 2000-EDIT-TRANSACTION.
+007400     SET DL100LK-RULE-PASSED TO TRUE.
+007500     IF DL100LK-TRAN-AMOUNT = ZERO
+007600         SET DL100LK-RULE-FAILED TO TRUE
+007700         GO TO 2000-EXIT
+007800     END-IF.
+007900     MOVE 'N' TO DL100DT-CODE-FOUND-SW.
+008000     MOVE ZERO TO DL100DT-CODE-SUBSCRIPT.
+008100     PERFORM 2100-CHECK-ONE-CODE THRU 2100-EXIT
+008200         VARYING DL100DT-CODE-SUBSCRIPT FROM 1 BY 1
+008300         UNTIL DL100DT-CODE-SUBSCRIPT > 3
+008400             OR DL100DT-CODE-FOUND.
+008500     IF NOT DL100DT-CODE-FOUND
+008600         SET DL100LK-RULE-FAILED TO TRUE
+008700     END-IF.
+008800 2000-EXIT.
+008900     EXIT.
+009000
+009100 2100-CHECK-ONE-CODE.
+009200     IF DL100LK-TRAN-CODE =
+009300             DL100DT-VALID-CODE (DL100DT-CODE-SUBSCRIPT)
+009400         SET DL100DT-CODE-FOUND TO TRUE
+009500     END-IF.
+009600 2100-EXIT.
+009700     EXIT.
