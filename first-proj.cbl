@@ -1,21 +1,671 @@
-      * this divison is for information, such as the project name and the author.       
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. COBOL1.
-       AUTHOR. BRANTA.
-
-      * data division is for the data (no shit), this is where you define variables and data structures. 
-       DATA DIVISION.
-      * working storage section is used to indicate the area where you define variables within the data divison. 
-       WORKING-STORAGE SECTION. 
-      * this is a variable. 01 indicates the level number, HELLO is the variable name, The "PIC" clause specifies the picture format of the variable.
-      * in this case, "X(8)" indicates a character variable of length 8. VALUE 'variable' is used to assign the value 'variable' to the variable HELLO.
-       01 HELLO PIC X(8) VALUE 'variable'.
-
-      * the procedure divison is where the programs logic and instructions are written.
-       PROCEDURE DIVISION.
-      * DISPLAY is used to output data to the screen. In this case, it outputs the value assigned to the variable 'HELLO'
-      * alternatively, you could write "DISPLAY 'variable'."
-           DISPLAY HELLO.
-      * STOP RUN. is used to signal the end of the program.
-           STOP RUN.
-
+000100*****************************************************************
+000200* PROGRAM-ID   : COBOL1
+000300* AUTHOR       : BRANTA
+000400* INSTALLATION : DAILY LEDGER BATCH SUITE
+000500* DATE-WRITTEN : 2024-01-05
+000600*
+000700* REMARKS.
+000800*     FIRST STEP OF THE NIGHTLY DL100 BATCH SUITE.  OPENS THE
+000900*     DAILY TRANSACTION FILE, BALANCES IT AGAINST ITS OWN
+001000*     TRAILER RECORD, PRODUCES A PRINTED SUMMARY REPORT, LOGS
+001100*     AN AUDIT RECORD OF THE RUN, CHECKPOINTS ITS PROGRESS SO
+001200*     A FAILED RUN CAN BE RESTARTED, AND SETS A RETURN CODE
+001300*     THAT THE REST OF THE JOB STREAM CAN TEST WITH COND=.
+001400*
+001500*     DATE STAMPING AND DETAIL-RECORD EDIT RULES ARE FARMED
+001600*     OUT TO THE DL100DT SUBPROGRAM SO THE REST OF THE SUITE
+001700*     CAN CALL THE SAME ROUTINE INSTEAD OF EACH REINVENTING IT.
+001800*
+001900* MODIFICATION HISTORY.
+002000*     2024-01-05  BAB  ORIGINAL HELLO-WORLD SHELL.
+002100*     2026-08-09  BAB  ADDED TRANSACTION FILE, PARMFILE-DRIVEN
+002200*                      RUN LABEL, RETURN-CODE, CONTROL-TOTAL
+002300*                      BALANCING, AUDIT LOG, PRINTED REPORT,
+002400*                      CHECKPOINT/RESTART, AND THE CALL TO THE
+002500*                      NEW DL100DT DATE / EDIT-RULE SUBPROGRAM.
+002600*****************************************************************
+002700 IDENTIFICATION DIVISION.
+002800 PROGRAM-ID. COBOL1.
+002900 AUTHOR. BRANTA.
+003000 INSTALLATION. DAILY LEDGER BATCH SUITE.
+003100 DATE-WRITTEN. 2024-01-05.
+003200 DATE-COMPILED.
+003300
+003400 ENVIRONMENT DIVISION.
+003500 CONFIGURATION SECTION.
+003600 SOURCE-COMPUTER. IBM-370.
+003700 OBJECT-COMPUTER. IBM-370.
+003800
+003900 INPUT-OUTPUT SECTION.
+004000 FILE-CONTROL.
+004100*****************************************************************
+004200* DAILY TRANSACTION FILE - DETAIL RECORDS FOLLOWED BY ONE
+004300* TRAILER RECORD CARRYING THE CONTROL TOTALS TO BALANCE TO.
+004400*****************************************************************
+004500     SELECT DL100-TRANFILE ASSIGN TO TRANIN
+004600         ORGANIZATION IS SEQUENTIAL
+004700         FILE STATUS IS DL100-TRANFILE-STATUS.
+004800
+004900*****************************************************************
+005000* RUN PARAMETER FILE - RUN LABEL AND CHECKPOINT INTERVAL,
+005100* MAINTAINED BY DL100PU WITHOUT A RECOMPILE OF THIS PROGRAM.
+005200*****************************************************************
+005300     SELECT DL100-PARMFILE ASSIGN TO PARMIN
+005400         ORGANIZATION IS SEQUENTIAL
+005500         FILE STATUS IS DL100-PARMFILE-STATUS.
+005600
+005700*****************************************************************
+005800* STANDING AUDIT TRAIL - OPENED EXTEND SO EVERY RUN APPENDS
+005900* ONE MORE RECORD RATHER THAN OVERLAYING THE LAST RUN'S.
+006000*****************************************************************
+006100     SELECT DL100-AUDITFILE ASSIGN TO AUDITOUT
+006200         ORGANIZATION IS SEQUENTIAL
+006300         FILE STATUS IS DL100-AUDITFILE-STATUS.
+006400
+006500*****************************************************************
+006600* PRINTED SUMMARY REPORT HANDED TO THE BUSINESS EACH MORNING.
+006700*****************************************************************
+006800     SELECT DL100-REPTFILE ASSIGN TO RPTOUT
+006900         ORGANIZATION IS SEQUENTIAL
+007000         FILE STATUS IS DL100-REPTFILE-STATUS.
+007100
+007200*****************************************************************
+007300* CHECKPOINT DATASETS.  CKPTIN IS THE PRIOR RUN'S CHECKPOINT
+007400* (DD DUMMY ON A FRESH RUN); CKPTOUT IS THIS RUN'S CHECKPOINT.
+007500*****************************************************************
+007600     SELECT DL100-CKPTIN ASSIGN TO CKPTIN
+007700         ORGANIZATION IS SEQUENTIAL
+007800         FILE STATUS IS DL100-CKPTIN-STATUS.
+007900
+008000     SELECT DL100-CKPTOUT ASSIGN TO CKPTOUT
+008100         ORGANIZATION IS SEQUENTIAL
+008200         FILE STATUS IS DL100-CKPTOUT-STATUS.
+008300
+008400 DATA DIVISION.
+008500 FILE SECTION.
+008600 FD  DL100-TRANFILE
+008700     LABEL RECORDS ARE STANDARD
+008800     RECORD CONTAINS 80 CHARACTERS
+008900     RECORDING MODE IS F.
+009000     COPY DL100TR.
+009100
+009200 FD  DL100-PARMFILE
+009300     LABEL RECORDS ARE STANDARD
+009400     RECORD CONTAINS 80 CHARACTERS
+009500     RECORDING MODE IS F.
+009600     COPY DL100PM.
+009700
+009800 FD  DL100-AUDITFILE
+009900     LABEL RECORDS ARE STANDARD
+010000     RECORD CONTAINS 80 CHARACTERS
+010100     RECORDING MODE IS F.
+010200     COPY DL100AL.
+010300
+010400 FD  DL100-REPTFILE
+010500     LABEL RECORDS ARE STANDARD
+010600     RECORD CONTAINS 132 CHARACTERS
+010700     RECORDING MODE IS F.
+010800 01  DL100RP-LINE                   PIC X(132).
+010900
+011000 FD  DL100-CKPTIN
+011100     LABEL RECORDS ARE STANDARD
+011200     RECORD CONTAINS 80 CHARACTERS
+011300     RECORDING MODE IS F.
+011400     COPY DL100CK.
+012000
+012100 FD  DL100-CKPTOUT
+012200     LABEL RECORDS ARE STANDARD
+012300     RECORD CONTAINS 80 CHARACTERS
+012400     RECORDING MODE IS F.
+012500     COPY DL100CK.
+012600
+012700 WORKING-STORAGE SECTION.
+012800*****************************************************************
+012900* SWITCHES.
+013000*****************************************************************
+013100 77  DL100-EOF-SWITCH                PIC X(01) VALUE 'N'.
+013200     88  DL100-END-OF-FILE                  VALUE 'Y'.
+013300 77  DL100-TRAILER-SEEN-SW           PIC X(01) VALUE 'N'.
+013400     88  DL100-TRAILER-SEEN                 VALUE 'Y'.
+013500 77  DL100-BALANCE-SW                PIC X(01) VALUE 'Y'.
+013600     88  DL100-BALANCED                     VALUE 'Y'.
+013700     88  DL100-OUT-OF-BALANCE               VALUE 'N'.
+013710 77  DL100-AUDITFILE-OPEN-SW         PIC X(01) VALUE 'N'.
+013720     88  DL100-AUDITFILE-OPEN               VALUE 'Y'.
+013730 77  DL100-REPTFILE-OPEN-SW          PIC X(01) VALUE 'N'.
+013740     88  DL100-REPTFILE-OPEN                VALUE 'Y'.
+013750 77  DL100-CKPTOUT-OPEN-SW           PIC X(01) VALUE 'N'.
+013760     88  DL100-CKPTOUT-OPEN                 VALUE 'Y'.
+013770 77  DL100-CKPTIN-EOF-SW             PIC X(01) VALUE 'N'.
+013780     88  DL100-CKPTIN-END-OF-FILE           VALUE 'Y'.
+013800
+013900*****************************************************************
+014000* COUNTERS AND SUBSCRIPTS.
+014100*****************************************************************
+014200 77  DL100-DETAIL-COUNT              PIC 9(09) COMP VALUE ZERO.
+014210*    DL100-DETAIL-COUNT RUNS CUMULATIVE FROM RECORD 1 OF THE
+014220*    ORIGINAL RUN (INCLUDING RECORDS SKIPPED ON A RESTART) SO
+014230*    THE CHECKPOINT INTERVAL MATH AND THE CHECKPOINT RECORD
+014240*    ITSELF STAY POSITIONED CORRECTLY.  DL100-RUN-DETAIL-COUNT
+014250*    BELOW COUNTS ONLY THE RECORDS THIS RUN ACTUALLY EDITED AND
+014260*    PRINTED, SO THE REPORT TOTAL AND AUDIT RECORD MATCH WHAT
+014270*    THIS RUN'S REPORT ACTUALLY SHOWS.
+014280 77  DL100-RUN-DETAIL-COUNT          PIC 9(09) COMP VALUE ZERO.
+014300 77  DL100-REJECT-COUNT              PIC 9(09) COMP VALUE ZERO.
+014400 77  DL100-PASS1-COUNT               PIC 9(09) COMP VALUE ZERO.
+014500 77  DL100-TRAILER-COUNT             PIC 9(09) COMP VALUE ZERO.
+014600 77  DL100-RESTART-COUNT             PIC 9(09) COMP VALUE ZERO.
+014700 77  DL100-SKIP-COUNTER              PIC 9(09) COMP VALUE ZERO.
+014800 77  DL100-CHECKPOINT-INTERVAL       PIC 9(05) COMP VALUE 1000.
+014900 77  DL100-CKPT-QUOTIENT             PIC 9(09) COMP VALUE ZERO.
+015000 77  DL100-CKPT-REMAINDER            PIC 9(05) COMP VALUE ZERO.
+015100 77  DL100-PAGE-NUMBER               PIC 9(05) COMP VALUE ZERO.
+015200 77  DL100-LINE-COUNT                PIC 9(03) COMP VALUE 99.
+015300 77  DL100-LINES-PER-PAGE            PIC 9(03) COMP VALUE 55.
+015400 77  DL100-RETURN-CODE               PIC 9(03) VALUE ZERO.
+015500
+015600*****************************************************************
+015700* CONTROL TOTALS - ACCUMULATED IN PASS 1, COMPARED TO THE
+015800* TRAILER RECORD BEFORE PASS 2 IS ALLOWED TO RUN.
+015900*****************************************************************
+016000 77  DL100-PASS1-HASH                PIC S9(11)V99 VALUE ZERO.
+016100 77  DL100-TRAILER-HASH              PIC S9(11)V99 VALUE ZERO.
+016200
+016300*****************************************************************
+016400* FILE STATUS BYTES.
+016500*****************************************************************
+016600 01  DL100-FILE-STATUSES.
+016700     05  DL100-TRANFILE-STATUS       PIC X(02) VALUE SPACES.
+016800     05  DL100-PARMFILE-STATUS       PIC X(02) VALUE SPACES.
+016900     05  DL100-AUDITFILE-STATUS      PIC X(02) VALUE SPACES.
+017000     05  DL100-REPTFILE-STATUS       PIC X(02) VALUE SPACES.
+017100     05  DL100-CKPTIN-STATUS         PIC X(02) VALUE SPACES.
+017200     05  DL100-CKPTOUT-STATUS        PIC X(02) VALUE SPACES.
+017300
+017400*****************************************************************
+017500* RUN STAMP AND PARAMETER VALUES PULLED FROM PARMFILE.
+017600*****************************************************************
+017700 01  DL100-RUN-STAMP.
+017800     05  DL100-RUN-DATE              PIC 9(08).
+017900     05  DL100-RUN-TIME              PIC 9(08).
+018000 01  DL100-PARM-VALUES.
+018100     05  DL100-RUN-LABEL             PIC X(30).
+018200
+018300*****************************************************************
+018400* LINKAGE PARAMETER AREA PASSED TO THE DL100DT SUBPROGRAM.
+018500*****************************************************************
+018600     COPY DL100LK.
+018700
+018800*****************************************************************
+018900* REPORT LINE LAYOUTS.
+019000*****************************************************************
+019100 01  DL100-HDR1-LINE.
+019200     05  FILLER                      PIC X(01) VALUE '1'.
+019300     05  FILLER                      PIC X(30)
+019400             VALUE 'DL100 DAILY TRANSACTION REPORT'.
+019500     05  FILLER                      PIC X(20) VALUE SPACES.
+019600     05  FILLER                      PIC X(09) VALUE 'RUN DATE:'.
+019700     05  DL100-H1-RUN-DATE           PIC 9(08).
+019800     05  FILLER                      PIC X(08) VALUE SPACES.
+019900     05  FILLER                      PIC X(05) VALUE 'PAGE:'.
+020000     05  DL100-H1-PAGE               PIC ZZZZ9.
+020100     05  FILLER                      PIC X(46) VALUE SPACES.
+020200
+020300 01  DL100-HDR2-LINE.
+020400     05  FILLER                      PIC X(01) VALUE '0'.
+020500     05  FILLER                      PIC X(12) VALUE 'ACCOUNT NO'.
+020600     05  FILLER                      PIC X(03) VALUE SPACES.
+020700     05  FILLER                      PIC X(10) VALUE 'TRAN DATE'.
+020800     05  FILLER                      PIC X(05) VALUE SPACES.
+020900     05  FILLER                      PIC X(15)
+021000             VALUE 'TRAN AMOUNT'.
+021100     05  FILLER                      PIC X(03) VALUE SPACES.
+021200     05  FILLER                      PIC X(04) VALUE 'CD'.
+021300     05  FILLER                      PIC X(03) VALUE SPACES.
+021400     05  FILLER                      PIC X(10) VALUE 'STATUS'.
+021500     05  FILLER                      PIC X(66) VALUE SPACES.
+021600
+021700 01  DL100-DETAIL-LINE.
+021800     05  FILLER                      PIC X(01) VALUE SPACE.
+021900     05  DL100-DL-ACCOUNT            PIC X(12).
+022000     05  FILLER                      PIC X(03) VALUE SPACES.
+022100     05  DL100-DL-DATE               PIC 9(08).
+022200     05  FILLER                      PIC X(07) VALUE SPACES.
+022300     05  DL100-DL-AMOUNT             PIC -(9)9.99.
+022400     05  FILLER                      PIC X(03) VALUE SPACES.
+022500     05  DL100-DL-CODE               PIC X(02).
+022600     05  FILLER                      PIC X(05) VALUE SPACES.
+022700     05  DL100-DL-STATUS             PIC X(10).
+022800     05  FILLER                      PIC X(68) VALUE SPACES.
+022900
+023000 01  DL100-TOTAL-LINE.
+023100     05  DL100-TL-CTRL               PIC X(01) VALUE '0'.
+023200     05  FILLER                      PIC X(22)
+023300             VALUE 'TOTAL DETAIL RECORDS:'.
+023400     05  DL100-TL-COUNT              PIC ZZZ,ZZZ,ZZ9.
+023500     05  FILLER                      PIC X(05) VALUE SPACES.
+023600     05  FILLER                      PIC X(17)
+023700             VALUE 'RECORDS REJECTED:'.
+023800     05  DL100-TL-REJECTS            PIC ZZZ,ZZZ,ZZ9.
+023900     05  FILLER                      PIC X(65) VALUE SPACES.
+024000
+024100 PROCEDURE DIVISION.
+024200*****************************************************************
+024300* 0000-MAINLINE.
+024400*****************************************************************
+024500 0000-MAINLINE.
+024600     MOVE ZERO TO DL100-RETURN-CODE.
+024700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+024800     PERFORM 2000-EDIT-CONTROL-TOTALS THRU 2000-EXIT.
+024900     IF DL100-BALANCED
+025000         PERFORM 3000-PROCESS-TRANFILE THRU 3000-EXIT
+025100         PERFORM 4000-WRITE-REPORT-TOTALS THRU 4000-EXIT
+025200         IF DL100-REJECT-COUNT > ZERO
+025300             MOVE 4 TO DL100-RETURN-CODE
+025400         END-IF
+025500     END-IF.
+025600     PERFORM 5000-WRITE-AUDIT-RECORD THRU 5000-EXIT.
+025700     PERFORM 6000-TERMINATE THRU 6000-EXIT.
+025800     STOP RUN.
+025900
+026000*****************************************************************
+026100* 1000-INITIALIZE - OPEN THE STEADY FILES, PICK UP THE
+026200* PARAMETER VALUES AND RUN DATE, AND FIND OUT WHETHER THIS IS
+026300* A RESTART.
+026400*****************************************************************
+026500 1000-INITIALIZE.
+026600     OPEN INPUT DL100-PARMFILE.
+026700     PERFORM 1100-READ-PARMFILE THRU 1100-EXIT.
+026800     CLOSE DL100-PARMFILE.
+026900     PERFORM 1200-GET-RUN-DATE THRU 1200-EXIT.
+026950     IF DL100-RETURN-CODE = 16
+026960         GO TO 1000-EXIT
+026970     END-IF.
+027000     OPEN EXTEND DL100-AUDITFILE.
+027010     IF DL100-AUDITFILE-STATUS NOT = '00'
+027020         DISPLAY 'DL100E - UNABLE TO OPEN AUDIT LOG, STATUS='
+027030             DL100-AUDITFILE-STATUS
+027040         MOVE 16 TO DL100-RETURN-CODE
+027050         GO TO 1000-EXIT
+027060     END-IF.
+027070     SET DL100-AUDITFILE-OPEN TO TRUE.
+027100     OPEN OUTPUT DL100-REPTFILE.
+027110     IF DL100-REPTFILE-STATUS NOT = '00'
+027120         DISPLAY 'DL100E - UNABLE TO OPEN REPORT FILE, STATUS='
+027130             DL100-REPTFILE-STATUS
+027140         MOVE 16 TO DL100-RETURN-CODE
+027150         GO TO 1000-EXIT
+027160     END-IF.
+027170     SET DL100-REPTFILE-OPEN TO TRUE.
+027200     OPEN OUTPUT DL100-CKPTOUT.
+027210     IF DL100-CKPTOUT-STATUS NOT = '00'
+027220         DISPLAY 'DL100E - UNABLE TO OPEN CHECKPOINT FILE, '
+027230             'STATUS=' DL100-CKPTOUT-STATUS
+027240         MOVE 16 TO DL100-RETURN-CODE
+027250         GO TO 1000-EXIT
+027260     END-IF.
+027270     SET DL100-CKPTOUT-OPEN TO TRUE.
+027300     PERFORM 1300-CHECK-RESTART THRU 1300-EXIT.
+027400     PERFORM 1400-WRITE-JOB-BANNER THRU 1400-EXIT.
+027500 1000-EXIT.
+027600     EXIT.
+027700
+027800 1100-READ-PARMFILE.
+027900     MOVE SPACES TO DL100-RUN-LABEL.
+028000     MOVE 1000 TO DL100-CHECKPOINT-INTERVAL.
+028010     IF DL100-PARMFILE-STATUS NOT = '00'
+028020         DISPLAY 'DL100W - UNABLE TO OPEN PARAMETER FILE, '
+028030             'STATUS=' DL100-PARMFILE-STATUS
+028040         DISPLAY 'DL100W - DEFAULTS ASSUMED'
+028050         MOVE 4 TO DL100-RETURN-CODE
+028060         GO TO 1100-EXIT
+028070     END-IF.
+028100     READ DL100-PARMFILE
+028200         AT END
+028300             DISPLAY 'DL100I - PARMFILE EMPTY, USING DEFAULTS'
+028400             GO TO 1100-EXIT
+028500     END-READ.
+028510     IF DL100-PARMFILE-STATUS = '00'
+028520         MOVE DL100PM-RUN-LABEL TO DL100-RUN-LABEL
+028600         IF DL100PM-CHECKPT-INTERVAL NOT = ZERO
+028700             MOVE DL100PM-CHECKPT-INTERVAL
+028800                 TO DL100-CHECKPOINT-INTERVAL
+028900         END-IF
+028910     ELSE
+028920         DISPLAY 'DL100W - ERROR READING PARAMETER FILE, '
+028930             'STATUS=' DL100-PARMFILE-STATUS
+028940         DISPLAY 'DL100W - DEFAULTS ASSUMED'
+028950         MOVE 4 TO DL100-RETURN-CODE
+029000     END-IF.
+029100 1100-EXIT.
+029200     EXIT.
+029300
+029400*****************************************************************
+029500* 1200-GET-RUN-DATE - THE ACTUAL DATE/TIME LOGIC LIVES IN
+029600* DL100DT SO EVERY PROGRAM IN THE SUITE STAMPS RUNS THE SAME
+029700* WAY.
+029800*****************************************************************
+029900 1200-GET-RUN-DATE.
+030000     MOVE 'GETDATE ' TO DL100LK-FUNCTION.
+030100     CALL 'DL100DT' USING DL100LK-PARM-AREA.
+030150     IF DL100LK-RETURN-CODE NOT = ZERO
+030160         DISPLAY 'DL100E - DL100DT REJECTED GETDATE, RETURN CODE='
+030170             DL100LK-RETURN-CODE
+030180         MOVE 16 TO DL100-RETURN-CODE
+030190         GO TO 1200-EXIT
+030195     END-IF.
+030200     MOVE DL100LK-RUN-DATE TO DL100-RUN-DATE.
+030300     ACCEPT DL100-RUN-TIME FROM TIME.
+030400 1200-EXIT.
+030500     EXIT.
+030600
+030700*****************************************************************
+030800* 1300-CHECK-RESTART - CKPTIN IS DD DUMMY ON A NORMAL RUN, SO
+030900* THE READ SIMPLY HITS AT END AND DL100-RESTART-COUNT STAYS
+031000* ZERO.  ON A RESTARTED RUN, CKPTIN POINTS AT THE CHECKPOINT
+031100* DATASET FROM THE FAILED RUN.
+031200*****************************************************************
+031300 1300-CHECK-RESTART.
+031400     MOVE ZERO TO DL100-RESTART-COUNT.
+031410     OPEN INPUT DL100-CKPTIN.
+031420     IF DL100-CKPTIN-STATUS NOT = '00'
+031430         DISPLAY 'DL100W - UNABLE TO OPEN CHECKPOINT FILE, '
+031440             'STATUS=' DL100-CKPTIN-STATUS
+031450         DISPLAY 'DL100W - ASSUMING A FRESH START'
+031460         MOVE 4 TO DL100-RETURN-CODE
+031470         GO TO 1300-EXIT
+031480     END-IF.
+031490     MOVE 'N' TO DL100-CKPTIN-EOF-SW.
+031500     PERFORM 1310-READ-CKPTIN-RECORD THRU 1310-EXIT
+031510         UNTIL DL100-CKPTIN-END-OF-FILE.
+031520     IF DL100-RESTART-COUNT = ZERO
+031800         DISPLAY 'DL100I - NO PRIOR CHECKPOINT, STARTING '
+031900             'FRESH'
+031930     ELSE
+032300         DISPLAY 'DL100I - RESTARTING AFTER ' DL100-RESTART-COUNT
+032400             ' RECORDS PREVIOUSLY PROCESSED'
+031940     END-IF.
+032600     CLOSE DL100-CKPTIN.
+032700 1300-EXIT.
+032800     EXIT.
+032810
+032820*****************************************************************
+032830* 1310-READ-CKPTIN-RECORD - READS CKPTIN TO EXHAUSTION SO A
+032840* GENERATION HOLDING MORE THAN ONE CHECKPOINT (THE NORMAL CASE)
+032850* LEAVES DL100-RESTART-COUNT SET FROM THE LAST RECORD WRITTEN,
+032860* NOT THE FIRST.
+032870*****************************************************************
+032880 1310-READ-CKPTIN-RECORD.
+032890     READ DL100-CKPTIN
+032900         AT END
+032910             SET DL100-CKPTIN-END-OF-FILE TO TRUE
+032920         NOT AT END
+032930             MOVE DL100CK-RECORDS-READ OF DL100-CKPTIN
+032940                 TO DL100-RESTART-COUNT
+032950     END-READ.
+032960 1310-EXIT.
+032970     EXIT.
+032980
+033000 1400-WRITE-JOB-BANNER.
+033100     DISPLAY '****************************************'.
+033200     DISPLAY 'DL100 - PROGRAM COBOL1 - DAILY TRANSACTION RUN'.
+033300     DISPLAY 'RUN DATE  : ' DL100-RUN-DATE.
+033400     DISPLAY 'RUN LABEL : ' DL100-RUN-LABEL.
+033500     DISPLAY '****************************************'.
+033600 1400-EXIT.
+033700     EXIT.
+033800
+033900*****************************************************************
+034000* 2000-EDIT-CONTROL-TOTALS - PASS 1.  READS THE ENTIRE
+034100* TRANSACTION FILE, ACCUMULATING ITS OWN RECORD COUNT AND
+034200* HASH TOTAL, AND COMPARES THEM TO THE TRAILER RECORD BEFORE
+034300* PASS 2 IS EVER ALLOWED TO START.
+034400*****************************************************************
+034500 2000-EDIT-CONTROL-TOTALS.
+034510     IF DL100-RETURN-CODE = 16
+034520         SET DL100-OUT-OF-BALANCE TO TRUE
+034530         GO TO 2000-EXIT
+034540     END-IF.
+034600     MOVE ZERO TO DL100-PASS1-COUNT.
+034700     MOVE ZERO TO DL100-PASS1-HASH.
+034800     SET DL100-BALANCED TO TRUE.
+034900     OPEN INPUT DL100-TRANFILE.
+035000     IF DL100-TRANFILE-STATUS NOT = '00'
+035100         DISPLAY 'DL100E - UNABLE TO OPEN TRANSACTION FILE, '
+035200             'STATUS=' DL100-TRANFILE-STATUS
+035300         SET DL100-OUT-OF-BALANCE TO TRUE
+035400         MOVE 16 TO DL100-RETURN-CODE
+035500         GO TO 2000-EXIT
+035600     END-IF.
+035700     MOVE 'N' TO DL100-EOF-SWITCH.
+035800     PERFORM 2100-READ-TRANFILE-P1 THRU 2100-EXIT
+035900         UNTIL DL100-END-OF-FILE.
+036000     CLOSE DL100-TRANFILE.
+036100     IF NOT DL100-TRAILER-SEEN
+036200         DISPLAY 'DL100E - NO TRAILER RECORD FOUND ON '
+036300             'TRANSACTION FILE'
+036400         SET DL100-OUT-OF-BALANCE TO TRUE
+036500         MOVE 8 TO DL100-RETURN-CODE
+036600         GO TO 2000-EXIT
+036700     END-IF.
+036800     IF DL100-PASS1-COUNT = DL100-TRAILER-COUNT
+036900             AND DL100-PASS1-HASH = DL100-TRAILER-HASH
+037000         SET DL100-BALANCED TO TRUE
+037100     ELSE
+037200         SET DL100-OUT-OF-BALANCE TO TRUE
+037300         MOVE 8 TO DL100-RETURN-CODE
+037400         DISPLAY 'DL100E - CONTROL TOTALS OUT OF BALANCE'
+037500         DISPLAY '   RECORDS READ = ' DL100-PASS1-COUNT
+037600             ' EXPECTED = ' DL100-TRAILER-COUNT
+037700         DISPLAY '   HASH TOTAL   = ' DL100-PASS1-HASH
+037800             ' EXPECTED = ' DL100-TRAILER-HASH
+037900     END-IF.
+038000 2000-EXIT.
+038100     EXIT.
+038200
+038300 2100-READ-TRANFILE-P1.
+038400     READ DL100-TRANFILE
+038500         AT END
+038600             SET DL100-END-OF-FILE TO TRUE
+038700         NOT AT END
+038800             IF DL100TR-TRAILER
+038900                 MOVE DL100TR-TRAILER-COUNT
+039000                     TO DL100-TRAILER-COUNT
+039100                 MOVE DL100TR-TRAILER-HASH
+039200                     TO DL100-TRAILER-HASH
+039300                 SET DL100-TRAILER-SEEN TO TRUE
+039400                 SET DL100-END-OF-FILE TO TRUE
+039500             ELSE
+039600                 ADD 1 TO DL100-PASS1-COUNT
+039700                 ADD DL100TR-TRAN-AMOUNT TO DL100-PASS1-HASH
+039800             END-IF
+039900     END-READ.
+040000 2100-EXIT.
+040100     EXIT.
+040200
+040300*****************************************************************
+040400* 3000-PROCESS-TRANFILE - PASS 2.  ONLY REACHED WHEN THE
+040500* CONTROL TOTALS BALANCED.  RE-READS THE FILE, SKIPPING PAST
+040600* WHATEVER A PRIOR RUN ALREADY CHECKPOINTED, THEN EDITS AND
+040700* REPORTS EVERY REMAINING DETAIL RECORD.
+040800*****************************************************************
+040900 3000-PROCESS-TRANFILE.
+041000     OPEN INPUT DL100-TRANFILE.
+041010     IF DL100-TRANFILE-STATUS NOT = '00'
+041020         DISPLAY 'DL100E - UNABLE TO OPEN TRANSACTION FILE, '
+041030             'STATUS=' DL100-TRANFILE-STATUS
+041040         MOVE 16 TO DL100-RETURN-CODE
+041050         GO TO 3000-EXIT
+041060     END-IF.
+041100     MOVE 'N' TO DL100-EOF-SWITCH.
+041200     PERFORM 3100-SKIP-RESTART-RECORDS THRU 3100-EXIT.
+041300     PERFORM 3200-PROCESS-ONE-RECORD THRU 3200-EXIT
+041400         UNTIL DL100-END-OF-FILE.
+041500     CLOSE DL100-TRANFILE.
+041600 3000-EXIT.
+041700     EXIT.
+041800
+041900 3100-SKIP-RESTART-RECORDS.
+042000     MOVE ZERO TO DL100-SKIP-COUNTER.
+042100     PERFORM 3110-SKIP-ONE-RECORD THRU 3110-EXIT
+042200         UNTIL DL100-SKIP-COUNTER >= DL100-RESTART-COUNT
+042300             OR DL100-END-OF-FILE.
+042400 3100-EXIT.
+042500     EXIT.
+042600
+042700 3110-SKIP-ONE-RECORD.
+042800     READ DL100-TRANFILE
+042900         AT END
+043000             SET DL100-END-OF-FILE TO TRUE
+043100         NOT AT END
+043200             ADD 1 TO DL100-SKIP-COUNTER
+043300             ADD 1 TO DL100-DETAIL-COUNT
+043400     END-READ.
+043500 3110-EXIT.
+043600     EXIT.
+043700
+043800 3200-PROCESS-ONE-RECORD.
+043900     READ DL100-TRANFILE
+044000         AT END
+044100             SET DL100-END-OF-FILE TO TRUE
+044200         NOT AT END
+044300             IF DL100TR-DETAIL
+044400                 PERFORM 3300-EDIT-DETAIL THRU 3300-EXIT
+044500                 PERFORM 3400-WRITE-DETAIL-LINE THRU 3400-EXIT
+044600                 ADD 1 TO DL100-DETAIL-COUNT
+044610                 ADD 1 TO DL100-RUN-DETAIL-COUNT
+044700                 PERFORM 3500-CHECKPOINT-CHECK THRU 3500-EXIT
+044800             END-IF
+044900     END-READ.
+045000 3200-EXIT.
+045100     EXIT.
+045200
+045300*****************************************************************
+045400* 3300-EDIT-DETAIL - HANDS THE DETAIL RECORD TO DL100DT FOR
+045500* ITS BUSINESS-RULE EDIT.
+045600*****************************************************************
+045700 3300-EDIT-DETAIL.
+045800     MOVE 'EDITTRAN' TO DL100LK-FUNCTION.
+045900     MOVE DL100TR-TRAN-AMOUNT TO DL100LK-TRAN-AMOUNT.
+046000     MOVE DL100TR-TRAN-CODE TO DL100LK-TRAN-CODE.
+046100     CALL 'DL100DT' USING DL100LK-PARM-AREA.
+046150     IF DL100LK-RETURN-CODE NOT = ZERO
+046160         DISPLAY 'DL100E - DL100DT REJECTED EDITTRAN, RC='
+046170             DL100LK-RETURN-CODE
+046180         ADD 1 TO DL100-REJECT-COUNT
+046190         DISPLAY 'DL100W - DETAIL REJECTED, ACCOUNT='
+046195             DL100TR-ACCOUNT-NO
+046198         GO TO 3300-EXIT
+046199     END-IF.
+046200     IF DL100LK-RULE-FAILED
+046300         ADD 1 TO DL100-REJECT-COUNT
+046400         DISPLAY 'DL100W - DETAIL REJECTED, ACCOUNT='
+046500             DL100TR-ACCOUNT-NO
+046600     END-IF.
+046700 3300-EXIT.
+046800     EXIT.
+046900
+047000 3400-WRITE-DETAIL-LINE.
+047100     IF DL100-LINE-COUNT >= DL100-LINES-PER-PAGE
+047200         PERFORM 3410-WRITE-PAGE-HEADERS THRU 3410-EXIT
+047300     END-IF.
+047400     MOVE SPACES TO DL100-DETAIL-LINE.
+047500     MOVE DL100TR-ACCOUNT-NO TO DL100-DL-ACCOUNT.
+047600     MOVE DL100TR-TRAN-DATE TO DL100-DL-DATE.
+047700     MOVE DL100TR-TRAN-AMOUNT TO DL100-DL-AMOUNT.
+047800     MOVE DL100TR-TRAN-CODE TO DL100-DL-CODE.
+047900     IF DL100LK-RULE-FAILED
+048000         MOVE 'REJECTED' TO DL100-DL-STATUS
+048100     ELSE
+048200         MOVE 'OK' TO DL100-DL-STATUS
+048300     END-IF.
+048400     WRITE DL100RP-LINE FROM DL100-DETAIL-LINE.
+048500     ADD 1 TO DL100-LINE-COUNT.
+048600 3400-EXIT.
+048700     EXIT.
+048800
+048900 3410-WRITE-PAGE-HEADERS.
+049000     ADD 1 TO DL100-PAGE-NUMBER.
+049100     MOVE DL100-RUN-DATE TO DL100-H1-RUN-DATE.
+049200     MOVE DL100-PAGE-NUMBER TO DL100-H1-PAGE.
+049300     WRITE DL100RP-LINE FROM DL100-HDR1-LINE.
+049400     WRITE DL100RP-LINE FROM DL100-HDR2-LINE.
+049700     MOVE ZERO TO DL100-LINE-COUNT.
+049800 3410-EXIT.
+049900     EXIT.
+050000
+050100*****************************************************************
+050200* 3500-CHECKPOINT-CHECK - WRITES A CHECKPOINT EVERY
+050300* DL100-CHECKPOINT-INTERVAL DETAIL RECORDS.
+050400*****************************************************************
+050500 3500-CHECKPOINT-CHECK.
+050600     DIVIDE DL100-DETAIL-COUNT BY DL100-CHECKPOINT-INTERVAL
+050700         GIVING DL100-CKPT-QUOTIENT
+050800         REMAINDER DL100-CKPT-REMAINDER.
+050900     IF DL100-CKPT-REMAINDER = ZERO
+051000         PERFORM 3600-WRITE-CHECKPOINT THRU 3600-EXIT
+051100     END-IF.
+051200 3500-EXIT.
+051300     EXIT.
+051400
+051500 3600-WRITE-CHECKPOINT.
+051600     MOVE 'COBOL1' TO DL100CK-PROGRAM-ID OF DL100-CKPTOUT.
+051700     MOVE DL100-DETAIL-COUNT
+051710         TO DL100CK-RECORDS-READ OF DL100-CKPTOUT.
+051800     MOVE DL100-RUN-DATE TO DL100CK-RUN-DATE OF DL100-CKPTOUT.
+051900     MOVE DL100-RUN-TIME TO DL100CK-RUN-TIME OF DL100-CKPTOUT.
+052000     WRITE DL100CK-RECORD OF DL100-CKPTOUT.
+052100 3600-EXIT.
+052200     EXIT.
+052300
+052400*****************************************************************
+052500* 4000-WRITE-REPORT-TOTALS - FINAL LINE OF THE PRINTED REPORT.
+052600*****************************************************************
+052700 4000-WRITE-REPORT-TOTALS.
+052710     IF DL100-RETURN-CODE = 16
+052720         GO TO 4000-EXIT
+052730     END-IF.
+052800     MOVE SPACES TO DL100-TOTAL-LINE.
+052900     MOVE '0' TO DL100-TL-CTRL.
+053000     MOVE DL100-RUN-DETAIL-COUNT TO DL100-TL-COUNT.
+053100     MOVE DL100-REJECT-COUNT TO DL100-TL-REJECTS.
+053200     WRITE DL100RP-LINE FROM DL100-TOTAL-LINE.
+053300 4000-EXIT.
+053400     EXIT.
+053500
+053600*****************************************************************
+053700* 5000-WRITE-AUDIT-RECORD - ONE RECORD PER RUN, REGARDLESS OF
+053800* WHETHER THE RUN BALANCED, FOR THE COMPLIANCE TRAIL.
+053900*****************************************************************
+054000 5000-WRITE-AUDIT-RECORD.
+054100     MOVE 'COBOL1' TO DL100AL-PROGRAM-ID.
+054200     MOVE DL100-RUN-DATE TO DL100AL-RUN-DATE.
+054300     MOVE DL100-RUN-TIME TO DL100AL-RUN-TIME.
+054400     MOVE DL100-RUN-LABEL TO DL100AL-RUN-LABEL.
+054500     MOVE DL100-RUN-DETAIL-COUNT TO DL100AL-DETAIL-COUNT.
+054600     MOVE DL100-RETURN-CODE TO DL100AL-RETURN-CODE.
+054650     IF DL100-AUDITFILE-OPEN
+054700         WRITE DL100AL-RECORD
+054750     END-IF.
+054800 5000-EXIT.
+054900     EXIT.
+055000
+055100*****************************************************************
+055200* 6000-TERMINATE - CLOSE WHAT IS STILL OPEN AND POST THE
+055300* RETURN CODE FOR THE JCL COND= CHECKS THAT FOLLOW THIS STEP.
+055400*****************************************************************
+055500 6000-TERMINATE.
+055510     IF DL100-REPTFILE-OPEN
+055520         CLOSE DL100-REPTFILE
+055530     END-IF.
+055540     IF DL100-CKPTOUT-OPEN
+055550         CLOSE DL100-CKPTOUT
+055560     END-IF.
+055570     IF DL100-AUDITFILE-OPEN
+055580         CLOSE DL100-AUDITFILE
+055590     END-IF.
+055900     MOVE DL100-RETURN-CODE TO RETURN-CODE.
+056000     DISPLAY 'DL100I - COBOL1 ENDED, RETURN CODE = '
+056100         DL100-RETURN-CODE.
+056200 6000-EXIT.
+056300     EXIT.
